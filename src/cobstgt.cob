@@ -0,0 +1,593 @@
+
+      ******************************************************************
+      *
+      *   Name: cobstgt.cob
+      *         Tee variant of COBSTAGE. Duplicates each record read
+      *         from the input XFL stream onto two independent output
+      *         streams (e.g. live downstream processing and an
+      *         archive pipeline), each tracked with its own output
+      *         and byte counters, instead of needing a second pass
+      *         over the input stream just to copy it.
+      *   Date: 2026-08-08 (Sat)
+      *   Also: cobstage.cob
+      *
+      * Comments start with * in Column 7
+      * COBOL programs have a Section, Paragraph, Sentence, Statements structure.
+      *
+      ******************************************************************
+
+       Identification Division.
+       Program-ID. COBSTGT.
+       Environment DIVISION.
+       Configuration Section.
+       Input-Output Section.
+       File-Control.
+           Select Checkpoint-File Assign To "CHKPTFL"
+               Organization Is Line Sequential
+               File Status Is Checkpoint-Status.
+           Select Reject-File Assign To "REJECTFL"
+               Organization Is Line Sequential
+               File Status Is Reject-Status.
+           Select Summary-File Assign To "SUMRPT"
+               Organization Is Line Sequential
+               File Status Is Summary-Status.
+           Select Error-File Assign To "ERRLOG"
+               Organization Is Line Sequential
+               File Status Is Error-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Checkpoint-File.
+       01  Checkpoint-Record.
+           05 CK-SN                  Pic 9(9).
+           05 CK-ARCHIVE-SN          Pic 9(9).
+           05 CK-IC                  Pic 9(9).
+           05 CK-OC                  Pic 9(9).
+           05 CK-BC                  Pic 9(9).
+           05 CK-OC2                 Pic 9(9).
+           05 CK-BC2                 Pic 9(9).
+           05 CK-POSITION            Pic 9(9).
+
+       FD  Reject-File.
+       01  Reject-Record.
+           05 RJ-IC                  Pic 9(9).
+           05 RJ-LENGTH              Pic 9(9).
+           05 RJ-DATA                Pic X(4096).
+
+       FD  Summary-File.
+       01  Summary-Record.
+           05 SR-JOB-NAME            Pic X(8).
+           05 SR-DATE                Pic 9(8).
+           05 SR-TIME                Pic 9(8).
+           05 SR-SN                  Pic 9(9).
+           05 SR-ARCHIVE-SN          Pic 9(9).
+           05 SR-IC                  Pic 9(9).
+           05 SR-OC                  Pic 9(9).
+           05 SR-BC                  Pic 9(9).
+           05 SR-OC2                 Pic 9(9).
+           05 SR-BC2                 Pic 9(9).
+
+       FD  Error-File.
+       01  Error-Record.
+           05 EL-CALL-NAME           Pic X(8).
+           05 EL-SN                  Pic 9(9).
+           05 EL-IC                  Pic 9(9).
+           05 EL-RESULT              Pic 9(9).
+
+       Working-Storage Section.
+       77 Result                 Pic S9(9) comp-5 Value 0.
+           88 XFL-Success             Value 0.
+           88 XFL-End-Of-Stream       Value 1.
+       77 ic                     Pic S9(9) comp-5 Value 0.
+       77 oc                     Pic S9(9) comp-5 Value 0.
+       77 bc                     Pic S9(9) comp-5 Value 0.
+       77 oc2                    Pic S9(9) comp-5 Value 0.
+       77 bc2                    Pic S9(9) comp-5 Value 0.
+       77 sn                     Pic S9(9) comp-5 Value 0.
+       77 Archive-SN             Pic S9(9) comp-5 Value 1.
+       77 buflen                 Pic S9(9) comp-5 Value 0.
+       77 Version-String         Pic X(36).
+       77 buffer                 Pic X(4096).
+       77 WS-Max-Buflen          Pic S9(9) comp-5 Value 4096.
+       77 WS-Requested-Buflen    Pic S9(9) comp-5 Value 255.
+       77 WS-Parm                Pic X(256).
+       77 WS-Parm-Token          Pic X(40).
+       77 WS-Parm-Key            Pic X(20).
+       77 WS-Parm-Value          Pic X(20).
+       77 WS-Parm-Ptr            Pic S9(9) comp-5 Value 1.
+       77 Checkpoint-Status      Pic X(2).
+       77 Checkpoint-Interval    Pic S9(9) comp-5 Value 1000.
+       77 Ckpt-Skip-Count        Pic S9(9) comp-5 Value 0.
+       77 Reject-Status          Pic X(2).
+       77 Record-Valid-Switch    Pic X Value 'Y'.
+           88 Record-Is-Valid         Value 'Y'.
+           88 Record-Is-Invalid       Value 'N'.
+       77 Summary-Status         Pic X(2).
+       77 WS-Job-Name            Pic X(8) Value 'COBSTGT'.
+       77 WS-Current-Date        Pic 9(8).
+       77 WS-Current-Time        Pic 9(8).
+       77 Error-File-Status      Pic X(2).
+       77 WS-Last-Call           Pic X(8).
+       77 WS-Start-Time          Pic 9(8).
+       77 WS-Now-Time            Pic 9(8).
+       77 WS-Start-Secs          Pic S9(9) comp-5.
+       77 WS-Now-Secs            Pic S9(9) comp-5.
+       77 WS-Elapsed-Secs        Pic S9(9) comp-5.
+       77 WS-Recs-Per-Sec        Pic S9(9) comp-5.
+       77 WS-Bytes-Per-Sec       Pic S9(9) comp-5.
+       77 WS-Run-Start-IC        Pic S9(9) comp-5 Value 0.
+       77 WS-Run-Start-BC        Pic S9(9) comp-5 Value 0.
+       77 WS-Run-IC              Pic S9(9) comp-5 Value 0.
+       77 WS-Run-BC              Pic S9(9) comp-5 Value 0.
+       77 WS-Metric-Interval     Pic S9(9) comp-5 Value 500.
+       77 WS-Min-Recs-Per-Sec    Pic S9(9) comp-5 Value 10.
+       77 WS-Min-Ver-Major       Pic S9(9) comp-5 Value 2.
+       77 WS-Min-Ver-Minor       Pic S9(9) comp-5 Value 0.
+       77 WS-Ver-Major           Pic S9(9) comp-5 Value 0.
+       77 WS-Ver-Minor           Pic S9(9) comp-5 Value 0.
+       77 WS-Ver-Major-Str       Pic X(10).
+       77 WS-Ver-Minor-Str       Pic X(10).
+
+       Procedure Division.
+
+        MAIN-PROCEDURE.
+
+          Display 'POSIX Pipelines (XFL) tee stage in COBOL'.
+
+          call 'XFLVERSN' using Version-String returning Result.
+          Display 'POSIX Pipelines (XFL) version ' Version-String.
+          PERFORM CHECK-XFL-VERSION.
+
+      * start with input record count of zero
+          Move 0 to ic.
+      * start with output record counts of zero, one per leg
+          Move 0 to oc.
+          Move 0 to oc2.
+      * start with total byte counts of zero, one per leg
+          Move 0 to bc.
+          Move 0 to bc2.
+      * we will be using stream 0, archiving to stream 1
+          Move 0 to sn.
+          Move 1 to Archive-SN.
+      * start with a non-zero result
+          Move 0 to Result.
+
+          PERFORM PARSE-RUN-PARM.
+          PERFORM CHECK-BUFFER-LENGTH.
+          PERFORM START-THROUGHPUT-CLOCK.
+          PERFORM CHECK-FOR-CHECKPOINT.
+      * Baseline for the throughput sampler: ic/bc may already hold a
+      * prior run's cumulative totals restored from the checkpoint, so
+      * rates must be measured against records/bytes seen since this
+      * process started, not since the stream started.
+          Move ic to WS-Run-Start-IC.
+          Move bc to WS-Run-Start-BC.
+
+          PERFORM PeekPutPurge UNTIL Result not = 0.
+          Display 'input records:' ic
+                  ' output records:' oc ' bytes:' bc
+                  ' archive records:' oc2 ' archive bytes:' bc2.
+          Move 0 to RETURN-CODE.
+          stop run.
+
+      * Every runtime value that used to be a literal in Working-
+      * Storage (sn, Archive-SN, buflen) can be set from a PARM
+      * string of KEY=VALUE tokens on the command line, e.g.
+      * "SN=0 ARCHIVESN=9 BUFLEN=512", so operations can point the
+      * same load module at different streams or buffer sizes without
+      * a recompile. Anything not given on the PARM keeps its
+      * Working-Storage default. (IBYTES/OBYTES were dropped from
+      * this parser: the old IBytes/OBytes 77-levels were never read
+      * by any peek/read/out call, so accepting those keys gave
+      * operations a false impression of configuring something;
+      * WS-Requested-Buflen is the one record-length knob that
+      * actually reaches XFLPEEK/XFLOUT/XFLREAD.)
+        PARSE-RUN-PARM.
+
+          Accept WS-Parm from Command-Line.
+          Move 1 to WS-Parm-Ptr.
+          Perform until WS-Parm-Ptr > length of WS-Parm
+              Move spaces to WS-Parm-Token
+              Unstring WS-Parm delimited by all spaces
+                  into WS-Parm-Token
+                  with pointer WS-Parm-Ptr
+              end-unstring
+              if WS-Parm-Token not = spaces
+                  Move spaces to WS-Parm-Key
+                  Move spaces to WS-Parm-Value
+                  Unstring WS-Parm-Token delimited by '='
+                      into WS-Parm-Key WS-Parm-Value
+                  end-unstring
+                  Evaluate WS-Parm-Key
+                      when 'SN'
+                          Move function numval(WS-Parm-Value) to sn
+                      when 'ARCHIVESN'
+                          Move function numval(WS-Parm-Value)
+                              to Archive-SN
+                      when 'BUFLEN'
+                          Move function numval(WS-Parm-Value)
+                              to WS-Requested-Buflen
+                  end-evaluate
+              end-if
+          end-perform.
+
+      * A requested length that will not fit in the buffer area is a
+      * clear, logged failure, not a silent truncation.
+        CHECK-BUFFER-LENGTH.
+
+          if WS-Requested-Buflen > WS-Max-Buflen
+              Display 'requested buffer length ' WS-Requested-Buflen
+                  ' exceeds maximum ' WS-Max-Buflen ', stage halted'
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+
+      * Stop before PeekPutPurge ever starts if the runner's XFL
+      * version is below what this stage requires, instead of
+      * failing opaquely mid-pipeline with a confusing Result code
+      * from XFLPEEK/XFLOUT.
+        CHECK-XFL-VERSION.
+
+          Move spaces to WS-Ver-Major-Str.
+          Move spaces to WS-Ver-Minor-Str.
+          Unstring Version-String delimited by '.'
+              into WS-Ver-Major-Str WS-Ver-Minor-Str
+          end-unstring.
+          Move function numval(WS-Ver-Major-Str) to WS-Ver-Major.
+          Move function numval(WS-Ver-Minor-Str) to WS-Ver-Minor.
+          if (WS-Ver-Major < WS-Min-Ver-Major)
+              or ((WS-Ver-Major = WS-Min-Ver-Major)
+                  and (WS-Ver-Minor < WS-Min-Ver-Minor))
+              Display 'XFL runtime too old: version '
+                  Version-String ' is below the required '
+                  WS-Min-Ver-Major '.' WS-Min-Ver-Minor
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+
+      * Turn a DISPLAY-format HHMMSSCC time into total seconds since
+      * midnight, for use by the throughput sampler below.
+        CONVERT-TIME-TO-SECONDS.
+
+          Compute WS-Now-Secs =
+              (function numval(WS-Now-Time(1:2)) * 3600)
+              + (function numval(WS-Now-Time(3:2)) * 60)
+              + function numval(WS-Now-Time(5:2)).
+
+      * Seconds-since-midnight wraps to a smaller number once the
+      * clock crosses midnight; correct for one day of rollover so an
+      * overnight run does not see a negative elapsed time.
+        CORRECT-MIDNIGHT-ROLLOVER.
+
+          if WS-Elapsed-Secs < 0
+              Compute WS-Elapsed-Secs = WS-Elapsed-Secs + 86400
+          end-if.
+
+        START-THROUGHPUT-CLOCK.
+
+          Accept WS-Now-Time from Time.
+          Perform CONVERT-TIME-TO-SECONDS.
+          Move WS-Now-Secs to WS-Start-Secs.
+
+      * Sample ic/bc against elapsed wall-clock time while the loop
+      * is still running and warn as soon as a stage falls below its
+      * expected throughput, instead of only finding out from the
+      * totals after the whole stage has finished.
+        CHECK-THROUGHPUT.
+
+          Accept WS-Now-Time from Time.
+          Perform CONVERT-TIME-TO-SECONDS.
+          Compute WS-Elapsed-Secs = WS-Now-Secs - WS-Start-Secs.
+          Perform CORRECT-MIDNIGHT-ROLLOVER.
+          if WS-Elapsed-Secs <= 0
+              Move 1 to WS-Elapsed-Secs
+          end-if.
+          Compute WS-Run-IC = ic - WS-Run-Start-IC.
+          Compute WS-Run-BC = bc - WS-Run-Start-BC.
+          Compute WS-Recs-Per-Sec = WS-Run-IC / WS-Elapsed-Secs.
+          Compute WS-Bytes-Per-Sec = WS-Run-BC / WS-Elapsed-Secs.
+          Display 'throughput: ' WS-Recs-Per-Sec ' rec/s '
+              WS-Bytes-Per-Sec ' bytes/s'.
+          if WS-Recs-Per-Sec < WS-Min-Recs-Per-Sec
+              Display 'SLA WARNING: stream ' sn ' at '
+                  WS-Recs-Per-Sec ' rec/s, below minimum '
+                  WS-Min-Recs-Per-Sec
+          end-if.
+
+      * If a checkpoint from a prior, aborted run exists for this
+      * stream, restore the counters it saved (for both legs) and
+      * fast-forward the XFL stream past the records it already
+      * processed so a restarted job does not reprocess a multi-hour
+      * feed from record one.
+        CHECK-FOR-CHECKPOINT.
+
+          Open Input Checkpoint-File.
+          if (Checkpoint-Status = '00') then
+              Read Checkpoint-File
+                  at end move 'no checkpoint record' to buffer
+              end-read
+              if (Checkpoint-Status = '00') then
+                  if (CK-SN = sn) then
+                      Move CK-ARCHIVE-SN to Archive-SN
+                      Move CK-IC to ic
+                      Move CK-OC to oc
+                      Move CK-BC to bc
+                      Move CK-OC2 to oc2
+                      Move CK-BC2 to bc2
+                      Move CK-POSITION to Ckpt-Skip-Count
+                      Display 'resuming stream ' sn ' at record ' ic
+                      Close Checkpoint-File
+                      Perform SKIP-PROCESSED-RECORDS
+                  else
+                      Display 'checkpoint is for stream ' CK-SN
+                          ' but this run is stream ' sn
+                          ', ignoring checkpoint'
+                      Close Checkpoint-File
+                  end-if
+              else
+                  Close Checkpoint-File
+              end-if
+          else
+              Close Checkpoint-File
+          end-if.
+
+      * Advance the XFL stream past records already delivered in a
+      * prior run, without re-peeking or re-emitting them.
+        SKIP-PROCESSED-RECORDS.
+
+          Perform varying Ckpt-Skip-Count from Ckpt-Skip-Count
+                  by -1 until Ckpt-Skip-Count <= 0
+              Move WS-Requested-Buflen to buflen
+              Move 'XFLPEEK' to WS-Last-Call
+              call 'XFLPEEK' using sn buffer buflen returning Result
+              if (Result not = 0) then
+                  Move 0 to Ckpt-Skip-Count
+                  if not XFL-End-Of-Stream
+                      Perform LOG-IO-ERROR
+                  end-if
+              else
+                  Move WS-Requested-Buflen to buflen
+                  Move 'XFLREAD' to WS-Last-Call
+                  call 'XFLREAD' using sn buffer buflen
+                      returning Result
+                  if (Result not = 0) then
+                      Move 0 to Ckpt-Skip-Count
+                      if not XFL-End-Of-Stream
+                          Perform LOG-IO-ERROR
+                      end-if
+                  end-if
+              end-if
+          end-perform.
+          Move 0 to Result.
+
+      * Persist sn, Archive-SN, ic and both legs' oc/bc, plus the XFL
+      * stream position (the input record count), so a restarted job
+      * can resume here instead of from record one.
+        WRITE-CHECKPOINT.
+
+          Open Output Checkpoint-File.
+          Move sn to CK-SN.
+          Move Archive-SN to CK-ARCHIVE-SN.
+          Move ic to CK-IC.
+          Move oc to CK-OC.
+          Move bc to CK-BC.
+          Move oc2 to CK-OC2.
+          Move bc2 to CK-BC2.
+          Move ic to CK-POSITION.
+          Write Checkpoint-Record.
+          if (Checkpoint-Status not = '00')
+              Display 'FATAL: checkpoint write failed, status '
+                  Checkpoint-Status ' stream ' sn ' record ' ic
+              Close Checkpoint-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Checkpoint-File.
+
+      * Check buflen against the expected input record length before
+      * the record is let through to either output leg. One malformed
+      * record in the buffer should be routed aside, not abort the
+      * whole stage.
+      * KNOWN LIMITATION: the buflen > WS-Requested-Buflen branch only
+      * catches an oversized record if XFLPEEK reports the record's
+      * true length back in buflen when it is larger than the max it
+      * was handed, rather than silently capping buflen to that max.
+      * XFL's out-parameter contract is not documented anywhere in
+      * this repository (it is an external POSIX Pipelines runtime,
+      * see the "Also:" line above), so that behavior is unconfirmed;
+      * this check is kept as the best available defense either way
+      * and does no harm if XFL turns out to only cap.
+        VALIDATE-RECORD.
+
+          Set Record-Is-Valid to true.
+          if (buflen <= 0) or (buflen > WS-Requested-Buflen)
+              Set Record-Is-Invalid to true
+          end-if.
+
+      * Route a record that failed validation to the reject dataset,
+      * tagged with the input record number it was read as, and keep
+      * the stage running. A record is validated once against the
+      * input layout; it either tees to both legs or is rejected once.
+        WRITE-REJECT-RECORD.
+
+      * OPEN EXTEND on a Line Sequential file that does not exist yet
+      * does not create it (status 35); create it with OPEN OUTPUT the
+      * first time, then reopen for EXTEND as usual.
+          Open Extend Reject-File.
+          if (Reject-Status = '35') then
+              Open Output Reject-File
+              Close Reject-File
+              Open Extend Reject-File
+          end-if.
+          Move ic to RJ-IC.
+          Move buflen to RJ-LENGTH.
+          Move buffer to RJ-DATA.
+          Write Reject-Record.
+          if (Reject-Status not = '00')
+              Display 'FATAL: reject write failed, status '
+                  Reject-Status ' stream ' sn ' record ' ic
+              Close Reject-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Reject-File.
+
+      * Forward a record that passed VALIDATE-RECORD to the live leg
+      * only; the archive leg is unconditional and handled separately
+      * by WRITE-ARCHIVE-RECORD so it stays a complete, unfiltered
+      * copy of the input.
+        WRITE-OUTPUT-RECORD.
+
+          Move 'XFLOUT' to WS-Last-Call.
+          call 'XFLOUT' using sn buffer buflen returning Result.
+          if (Result not = 0) then perform CHECK-RESULT.
+          Compute oc = oc + 1.
+          Compute bc = bc + buflen.
+
+      * Tee every input record to the archive leg regardless of
+      * validation outcome, so records the live leg rejects are still
+      * preserved for forensic review instead of being invisible to
+      * both outputs.
+        WRITE-ARCHIVE-RECORD.
+
+          Move 'XFLOUT2' to WS-Last-Call.
+          call 'XFLOUT' using Archive-SN buffer buflen
+              returning Result.
+          if (Result not = 0) then perform CHECK-RESULT.
+          Compute oc2 = oc2 + 1.
+          Compute bc2 = bc2 + buflen.
+
+      * Result is reused by XFLPEEK/XFLOUT/XFLREAD, so a non-zero
+      * value alone does not say whether the stream simply ended or
+      * one of those calls actually failed. Treat Result = 1 as a
+      * normal, clean end-of-stream; any other non-zero value is
+      * logged as a real I/O error naming the call, the stream and
+      * the record count at failure.
+        CHECK-RESULT.
+
+          if XFL-End-Of-Stream
+              Display 'end of stream on ' WS-Last-Call
+                  ' stream ' sn ' after ' ic ' records'
+              Perform CLEAR-CHECKPOINT
+          else
+              Perform LOG-IO-ERROR
+          end-if.
+          Perform END-OF-LOOP.
+
+      * Empty the checkpoint file once this stream has reached a
+      * clean end-of-stream, so the next unrelated invocation against
+      * the same stream number does not find a stale checkpoint and
+      * skip records from a feed it has not seen yet. Left untouched
+      * on an I/O-error exit so the run can still be retried from
+      * where it left off.
+        CLEAR-CHECKPOINT.
+
+          Open Output Checkpoint-File.
+          Close Checkpoint-File.
+
+      * Log the call that failed, the stream number and the record
+      * count at the point of failure to the error log, so a crawling
+      * or failed stage can be diagnosed from one place instead of
+      * guessing from a generic non-zero Result.
+        LOG-IO-ERROR.
+
+          Display 'I/O error on ' WS-Last-Call ' stream ' sn
+              ' at record ' ic ' result ' Result.
+      * OPEN EXTEND on a Line Sequential file that does not exist yet
+      * does not create it (status 35); create it with OPEN OUTPUT the
+      * first time, then reopen for EXTEND as usual.
+          Open Extend Error-File.
+          if (Error-File-Status = '35') then
+              Open Output Error-File
+              Close Error-File
+              Open Extend Error-File
+          end-if.
+          Move WS-Last-Call to EL-CALL-NAME.
+          Move sn to EL-SN.
+          Move ic to EL-IC.
+          Move Result to EL-RESULT.
+          Write Error-Record.
+          if (Error-File-Status not = '00')
+              Display 'FATAL: error log write failed, status '
+                  Error-File-Status ' stream ' sn ' record ' ic
+              Close Error-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Error-File.
+
+        PeekPutPurge.
+
+          Move WS-Requested-Buflen to buflen.
+
+          Move 'XFLPEEK' to WS-Last-Call.
+          call 'XFLPEEK' using sn buffer buflen returning Result.
+          if (Result not = 0) then perform CHECK-RESULT.
+          Compute ic = ic + 1.
+
+          Perform VALIDATE-RECORD.
+          if Record-Is-Valid
+              Perform WRITE-OUTPUT-RECORD
+          else
+              Perform WRITE-REJECT-RECORD
+          end-if.
+          Perform WRITE-ARCHIVE-RECORD.
+
+          Move WS-Requested-Buflen to buflen.
+          Move 'XFLREAD' to WS-Last-Call.
+          call 'XFLREAD' using sn buffer buflen returning Result.
+          if (Result not = 0) then perform CHECK-RESULT.
+
+          if (FUNCTION MOD (ic, Checkpoint-Interval) = 0) then
+              Perform WRITE-CHECKPOINT
+          end-if.
+
+          if (FUNCTION MOD (ic, WS-Metric-Interval) = 0) then
+              Perform CHECK-THROUGHPUT
+          end-if.
+
+       END-OF-LOOP.
+          Display 'input records ' ic
+               ' / output records ' oc ' / bytes ' bc
+               ' / archive records ' oc2 ' / archive bytes ' bc2.
+          Perform WRITE-SUMMARY-RECORD.
+          Move 0 to RETURN-CODE.
+          stop run.
+
+      * Append one reconciliation record per run to the summary
+      * report file, so operations has a persistent history instead
+      * of having to grep old job logs.
+        WRITE-SUMMARY-RECORD.
+
+          Accept WS-Current-Date from Date YYYYMMDD.
+          Accept WS-Current-Time from Time.
+      * OPEN EXTEND on a Line Sequential file that does not exist yet
+      * does not create it (status 35); create it with OPEN OUTPUT the
+      * first time, then reopen for EXTEND as usual.
+          Open Extend Summary-File.
+          if (Summary-Status = '35') then
+              Open Output Summary-File
+              Close Summary-File
+              Open Extend Summary-File
+          end-if.
+          Move WS-Job-Name to SR-JOB-NAME.
+          Move WS-Current-Date to SR-DATE.
+          Move WS-Current-Time to SR-TIME.
+          Move sn to SR-SN.
+          Move Archive-SN to SR-ARCHIVE-SN.
+          Move ic to SR-IC.
+          Move oc to SR-OC.
+          Move bc to SR-BC.
+          Move oc2 to SR-OC2.
+          Move bc2 to SR-BC2.
+          Write Summary-Record.
+          if (Summary-Status not = '00')
+              Display 'FATAL: summary write failed, status '
+                  Summary-Status ' stream ' sn ' record ' ic
+              Close Summary-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Summary-File.
+
+       End Program COBSTGT.
