@@ -0,0 +1,330 @@
+
+      ******************************************************************
+      *
+      *   Name: cobstgm.cob
+      *         Multi-stream fan-in variant of COBSTAGE. Reads a list
+      *         of input XFL streams and merges/interleaves them onto
+      *         a single output stream, so several upstream feeds can
+      *         be consolidated without chaining several COBSTAGE
+      *         processes together externally.
+      *   Date: 2026-08-08 (Sat)
+      *   Also: cobstage.cob
+      *
+      * Comments start with * in Column 7
+      *
+      ******************************************************************
+
+       Identification Division.
+       Program-ID. COBSTGM.
+       Environment DIVISION.
+       Configuration Section.
+       Input-Output Section.
+       File-Control.
+           Select Checkpoint-File Assign To "CHKPTFL"
+               Organization Is Line Sequential
+               File Status Is Checkpoint-Status.
+           Select Reject-File Assign To "REJECTFL"
+               Organization Is Line Sequential
+               File Status Is Reject-Status.
+
+       Data Division.
+       File Section.
+       FD  Checkpoint-File.
+       01  Checkpoint-Record.
+           05 CK-STREAM-COUNT        Pic 9(9).
+           05 CK-OC                  Pic 9(9).
+           05 CK-BC                  Pic 9(9).
+           05 CK-STREAM-ENTRY Occurs 10 Times.
+               10 CK-SN              Pic 9(9).
+               10 CK-IC              Pic 9(9).
+
+       FD  Reject-File.
+       01  Reject-Record.
+           05 RJ-SN                  Pic 9(9).
+           05 RJ-IC                  Pic 9(9).
+           05 RJ-LENGTH              Pic 9(9).
+           05 RJ-DATA                Pic X(256).
+
+       Working-Storage Section.
+       77 OBytes                 Pic S9(9) comp-5 Value 32.
+       77 Result                 Pic S9(9) comp-5 Value 0.
+       77 oc                     Pic S9(9) comp-5 Value 0.
+       77 bc                     Pic S9(9) comp-5 Value 0.
+       77 Out-SN                 Pic S9(9) comp-5 Value 0.
+       77 buflen                 Pic S9(9) comp-5 Value 0.
+       77 Version-String         Pic X(36).
+       77 buffer                 Pic X(256).
+       77 Checkpoint-Status      Pic X(2).
+       77 Reject-Status          Pic X(2).
+       77 Checkpoint-Interval    Pic S9(9) comp-5 Value 1000.
+       77 Record-Valid-Switch    Pic X Value 'Y'.
+           88 Record-Is-Valid         Value 'Y'.
+           88 Record-Is-Invalid       Value 'N'.
+       77 Active-Streams         Pic S9(9) comp-5 Value 0.
+       77 Num-Streams            Pic S9(9) comp-5 Value 0.
+       77 WS-Parm                Pic X(256).
+       77 WS-Token               Pic X(20).
+       77 WS-Ptr                 Pic S9(9) comp-5 Value 1.
+       77 WS-Max-Buflen          Pic S9(9) comp-5 Value 256.
+       77 WS-Max-Streams         Pic S9(9) comp-5 Value 10.
+       77 Skip-Count             Pic S9(9) comp-5 Value 0.
+
+       01  Stream-Table.
+           05 Stream-Entry Occurs 10 Times Indexed By Stream-Idx.
+               10 ST-SN          Pic S9(9) comp-5 Value 0.
+               10 ST-IC          Pic S9(9) comp-5 Value 0.
+               10 ST-EOF         Pic X Value 'N'.
+                   88 ST-AT-EOF      Value 'Y'.
+                   88 ST-NOT-EOF     Value 'N'.
+
+       Procedure Division.
+
+        MAIN-PROCEDURE.
+
+          Display 'POSIX Pipelines (XFL) multi-stream fan-in stage'.
+
+          call 'XFLVERSN' using Version-String returning Result.
+          Display 'POSIX Pipelines (XFL) version ' Version-String.
+
+          Perform PARSE-STREAM-PARM.
+          Move 0 to oc.
+          Move 0 to bc.
+          Move 0 to Result.
+
+          Perform CHECK-FOR-CHECKPOINT.
+
+          Perform FAN-IN-LOOP UNTIL Active-Streams = 0.
+          Perform CLEAR-CHECKPOINT.
+
+          Display 'output records:' oc ' bytes:' bc.
+          Move 0 to RETURN-CODE.
+          stop run.
+
+      * Read the output stream number and the input stream list from
+      * the command line, e.g. "0 1 2 3" merges streams 1, 2 and 3
+      * onto output stream 0.
+        PARSE-STREAM-PARM.
+
+          Accept WS-Parm from Command-Line.
+          Move 0 to Active-Streams.
+          Move 1 to WS-Ptr.
+
+          Unstring WS-Parm delimited by all spaces
+              into WS-Token
+              with pointer WS-Ptr
+          end-unstring.
+          Move function numval(WS-Token) to Out-SN.
+
+          Set Stream-Idx to 1.
+          Perform until WS-Ptr > length of WS-Parm
+              Move spaces to WS-Token
+              Unstring WS-Parm delimited by all spaces
+                  into WS-Token
+                  with pointer WS-Ptr
+              end-unstring
+              if WS-Token not = spaces
+                  if Stream-Idx > WS-Max-Streams
+                      Display 'too many input streams on PARM, '
+                          'maximum ' WS-Max-Streams
+                      Move 16 to RETURN-CODE
+                      stop run
+                  end-if
+                  Move function numval(WS-Token) to ST-SN(Stream-Idx)
+                  Move 0 to ST-IC(Stream-Idx)
+                  Move 'N' to ST-EOF(Stream-Idx)
+                  Set Stream-Idx up by 1
+                  Add 1 to Active-Streams
+              end-if
+          end-perform.
+          Move Active-Streams to Num-Streams.
+
+      * Persist each input stream's own ic alongside the merged oc/bc
+      * so a restarted fan-in job can skip records it already merged
+      * on every leg, not just one. Each configured stream is then
+      * fast-forwarded past its already-merged records, peek/read
+      * paired exactly like FAN-IN-LOOP advances a stream, so the
+      * restarted job does not re-merge records already delivered.
+        CHECK-FOR-CHECKPOINT.
+
+          Open Input Checkpoint-File.
+          if (Checkpoint-Status = '00') then
+              Read Checkpoint-File
+                  at end move high-values to Checkpoint-Status
+              end-read
+              if (Checkpoint-Status = '00') then
+                  Move CK-OC to oc
+                  Move CK-BC to bc
+                  Perform varying Stream-Idx from 1 by 1
+                          until Stream-Idx > Num-Streams
+                      if (CK-SN(Stream-Idx) = ST-SN(Stream-Idx)) then
+                          Move CK-IC(Stream-Idx) to Skip-Count
+                          Move 0 to ST-IC(Stream-Idx)
+                          Perform SKIP-PROCESSED-RECORDS
+                      else
+                          Display 'checkpoint stream '
+                              CK-SN(Stream-Idx) ' at slot '
+                              Stream-Idx
+                              ' does not match configured stream '
+                              ST-SN(Stream-Idx)
+                              ', skipping restore for this stream'
+                      end-if
+                  end-perform
+                  Display 'resuming fan-in at output record ' oc
+              end-if
+              Close Checkpoint-File
+          else
+              Close Checkpoint-File
+          end-if.
+
+      * Advance one configured input stream past Skip-Count records
+      * already merged in a prior run, peeking and reading each one
+      * exactly as FAN-IN-LOOP does, so the stream cursor lands on
+      * the first not-yet-merged record.
+        SKIP-PROCESSED-RECORDS.
+
+          Perform varying Skip-Count from Skip-Count by -1
+                  until Skip-Count <= 0
+              Move 255 to buflen
+              call 'XFLPEEK' using ST-SN(Stream-Idx) buffer buflen
+                  returning Result
+              if (Result not = 0)
+                  Set ST-AT-EOF(Stream-Idx) to true
+                  Compute Active-Streams = Active-Streams - 1
+                  Move 0 to Skip-Count
+              else
+                  Compute ST-IC(Stream-Idx) = ST-IC(Stream-Idx) + 1
+                  Move 255 to buflen
+                  call 'XFLREAD' using ST-SN(Stream-Idx) buffer
+                      buflen returning Result
+                  if (Result not = 0)
+                      Set ST-AT-EOF(Stream-Idx) to true
+                      Compute Active-Streams = Active-Streams - 1
+                      Move 0 to Skip-Count
+                  end-if
+              end-if
+          end-perform.
+          Move 0 to Result.
+
+        WRITE-CHECKPOINT.
+
+          Open Output Checkpoint-File.
+          Move Num-Streams to CK-STREAM-COUNT.
+          Move oc to CK-OC.
+          Move bc to CK-BC.
+          Perform varying Stream-Idx from 1 by 1
+                  until Stream-Idx > Num-Streams
+              Move ST-SN(Stream-Idx) to CK-SN(Stream-Idx)
+              Move ST-IC(Stream-Idx) to CK-IC(Stream-Idx)
+          end-perform.
+          Write Checkpoint-Record.
+          if (Checkpoint-Status not = '00')
+              Display 'FATAL: checkpoint write failed, status '
+                  Checkpoint-Status
+              Close Checkpoint-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Checkpoint-File.
+
+      * Empty the checkpoint file once the fan-in has finished
+      * cleanly, so the next unrelated invocation against the same
+      * streams does not find a stale checkpoint and skip records
+      * from a feed it has not seen yet.
+        CLEAR-CHECKPOINT.
+
+          Open Output Checkpoint-File.
+          Close Checkpoint-File.
+
+      * KNOWN LIMITATION: the buflen > WS-Max-Buflen branch only
+      * catches an oversized record if XFLPEEK reports the record's
+      * true length back in buflen when it is larger than the max it
+      * was handed, rather than silently capping buflen to that max.
+      * XFL's out-parameter contract is not documented anywhere in
+      * this repository (it is an external POSIX Pipelines runtime,
+      * see the "Also:" line above), so that behavior is unconfirmed;
+      * this check is kept as the best available defense either way
+      * and does no harm if XFL turns out to only cap.
+        VALIDATE-RECORD.
+
+          Set Record-Is-Valid to true.
+          if (buflen <= 0) or (buflen > WS-Max-Buflen)
+              Set Record-Is-Invalid to true
+          end-if.
+
+        WRITE-REJECT-RECORD.
+
+      * OPEN EXTEND on a Line Sequential file that does not exist yet
+      * does not create it (status 35); create it with OPEN OUTPUT the
+      * first time, then reopen for EXTEND as usual.
+          Open Extend Reject-File.
+          if (Reject-Status = '35') then
+              Open Output Reject-File
+              Close Reject-File
+              Open Extend Reject-File
+          end-if.
+          Move ST-SN(Stream-Idx) to RJ-SN.
+          Move ST-IC(Stream-Idx) to RJ-IC.
+          Move buflen to RJ-LENGTH.
+          Move buffer to RJ-DATA.
+          Write Reject-Record.
+          if (Reject-Status not = '00')
+              Display 'FATAL: reject write failed, status '
+                  Reject-Status ' stream ' ST-SN(Stream-Idx)
+                  ' record ' ST-IC(Stream-Idx)
+              Close Reject-File
+              Move 16 to RETURN-CODE
+              stop run
+          end-if.
+          Close Reject-File.
+
+      * One round of the merge: peek, validate and forward a single
+      * record from each input stream that is not yet at EOF, then
+      * advance that stream. A stream that returns a non-zero Result
+      * is marked EOF and drops out of the round robin; the fan-in
+      * ends once every input stream has reached EOF.
+        FAN-IN-LOOP.
+
+          Perform varying Stream-Idx from 1 by 1
+                  until Stream-Idx > Num-Streams
+              if ST-NOT-EOF(Stream-Idx)
+                  Move 255 to buflen
+                  call 'XFLPEEK' using ST-SN(Stream-Idx) buffer
+                      buflen returning Result
+                  if (Result not = 0)
+                      Set ST-AT-EOF(Stream-Idx) to true
+                      Compute Active-Streams = Active-Streams - 1
+                  else
+                      Compute ST-IC(Stream-Idx) =
+                          ST-IC(Stream-Idx) + 1
+                      Perform VALIDATE-RECORD
+                      if Record-Is-Valid
+                          call 'XFLOUT' using Out-SN buffer buflen
+                              returning Result
+                          if (Result not = 0)
+                              Display 'FATAL: XFLOUT failed, result '
+                                  Result ' stream '
+                                  ST-SN(Stream-Idx) ' record '
+                                  ST-IC(Stream-Idx)
+                              Move 16 to RETURN-CODE
+                              stop run
+                          end-if
+                          Compute oc = oc + 1
+                          Compute bc = bc + buflen
+                      else
+                          Perform WRITE-REJECT-RECORD
+                      end-if
+                      Move 255 to buflen
+                      call 'XFLREAD' using ST-SN(Stream-Idx) buffer
+                          buflen returning Result
+                      if (Result not = 0)
+                          Set ST-AT-EOF(Stream-Idx) to true
+                          Compute Active-Streams = Active-Streams - 1
+                      end-if
+                      if (FUNCTION MOD (oc, Checkpoint-Interval) = 0)
+                          Perform WRITE-CHECKPOINT
+                      end-if
+                  end-if
+              end-if
+          end-perform.
+
+       End Program COBSTGM.
